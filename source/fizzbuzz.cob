@@ -1,29 +1,700 @@
-       IDENTIFICATION DIVISION.
-      *
-       PROGRAM-ID.    FIZZBUZZ.
-       AUTHOR.        STUDENT.
-
-       ENVIRONMENT DIVISION.
-      *
-       DATA DIVISION.
-      *
-       WORKING-STORAGE SECTION.
-       01 COUNTER PIC 999 VALUE 0.
-       01 FIZZING PIC 99 VALUE 0.
-       01 BUZZING PIC 99 VALUE 0.
-       01 DISCARD PIC 9 VALUE 0.
-
-       PROCEDURE DIVISION.
-      *
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 100
-              DIVIDE COUNTER BY 3 GIVING DISCARD REMAINDER FIZZING
-              DIVIDE COUNTER BY 5 GIVING DISCARD REMAINDER BUZZING
-              IF FIZZING = 0 AND BUZZING = 0 THEN DISPLAY "FizzBuzz"
-                 ELSE IF FIZZING = 0 THEN DISPLAY "Fizz"
-                    ELSE IF BUZZING = 0 THEN DISPLAY "Buzz"
-                       ELSE DISPLAY COUNTER
-                    END-IF
-                 END-IF
-              END-IF
-           END-PERFORM
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020*****************************************************************
+000030 PROGRAM-ID.    FIZZBUZZ.
+000040 AUTHOR.        J H MILLER.
+000050 INSTALLATION.  BATCH PRODUCTION SUPPORT.
+000060 DATE-WRITTEN.  2019-04-01.
+000070 DATE-COMPILED.
+000080*****************************************************************
+000090*    MODIFICATION HISTORY.
+000100*        2026-08-08  JHM  EXTERNALIZED THE RANGE AND DIVISORS
+000110*                         ONTO A PARAMETER RECORD READ AT THE
+000120*                         START OF THE RUN.  SEE FZBPARM COPYBOOK.
+000130*        2026-08-08  JHM  ADDED A PAGINATED CLASSIFICATION REPORT
+000140*                         FILE FOR DISTRIBUTION IN ADDITION TO
+000150*                         THE CONSOLE DISPLAY OUTPUT.
+000160*        2026-08-08  JHM  ADDED A STRUCTURED DATA OUTPUT FILE
+000170*                         (FZBDOUT COPYBOOK) FOR DOWNSTREAM JOBS.
+000180*        2026-08-08  JHM  REPLACED THE TWO-DIVISOR IF/ELSE CHAIN
+000190*                         WITH A TABLE-DRIVEN RULE SET (SEE
+000200*                         FZB-RULE-TABLE) AND ADDED A THIRD RULE
+000210*                         ("BAZZ") WHOSE DIVISOR, LIKE THE OTHER
+000220*                         TWO, IS SUPPLIED ON THE PARAMETER RECORD.
+000230*                         WIDENED COUNTER AND ITS QUOTIENT/RANGE
+000240*                         FIELDS FROM PIC 999 TO PIC 9(06) FOR
+000250*                         LARGER VOLUME RUNS.
+000260*        2026-08-08  JHM  ADDED CHECKPOINT/RESTART SUPPORT - THE
+000270*                         LOOP NOW WRITES A CHECKPOINT EVERY
+000280*                         FZB-CHKPT-INTERVAL COUNTERS AND A
+000290*                         RESUBMITTED RUN PICKS UP WHERE THE
+000300*                         PRIOR RUN LEFT OFF.
+000310*        2026-08-08  JHM  ADDED RUN RECONCILIATION COUNTERS AND A
+000320*                         SUMMARY TRAILER (FIZZ ONLY/BUZZ ONLY/
+000330*                         FIZZBUZZ/PLAIN/OTHER) ON THE REPORT AND
+000340*                         AT STOP RUN.  "OTHER" CATCHES ANY RESULT
+000350*                         INVOLVING THE BAZZ RULE SO THE TRAILER
+000360*                         RECONCILES EXACTLY AGAINST THE COUNT OF
+000370*                         COUNTERS PROCESSED.
+000380*        2026-08-08  JHM  ADDED AN AUDIT LOG RECORD (FZBAUD
+000390*                         COPYBOOK) WRITTEN ONCE PER EXECUTION
+000400*                         WITH THE RUN DATE/TIME, PARAMETERS, AND
+000410*                         RESULTING COUNTS.
+000420*        2026-08-08  JHM  ADDED PARAMETER VALIDATION AHEAD OF THE
+000430*                         CLASSIFICATION LOOP.  A ZERO DIVISOR OR
+000440*                         A LOW VALUE GREATER THAN THE HIGH VALUE
+000450*                         NOW FAILS THE RUN CLEANLY WITH A
+000460*                         NON-ZERO RETURN CODE INSTEAD OF LETTING
+000470*                         THE PROGRAM ABEND OR PRODUCE GARBAGE.
+000480*        2026-08-08  JHM  FIXED CHECKPOINT/RESTART SO A RESUMED
+000490*                         RUN EXTENDS THE EXISTING REPORT, DATA,
+000500*                         AND CHECKPOINT FILES INSTEAD OF
+000510*                         REOPENING THEM WITH OPEN OUTPUT, AND SO
+000520*                         THE RECONCILIATION COUNTERS AND AUDIT
+000530*                         RECORD CARRY FORWARD FROM THE LAST
+000540*                         CHECKPOINT INSTEAD OF RESTARTING AT
+000550*                         ZERO.  A VALIDATION FAILURE NOW ALSO
+000560*                         WRITES AN AUDIT RECORD (WITH ZERO
+000570*                         COUNTS) SO A BAD PARAMETER CARD LEAVES
+000580*                         A TRACE IN THE AUDIT LOG LIKE ANY OTHER
+000590*                         EXECUTION.
+000600*        2026-08-08  JHM  A MISSING PARAMETER CARD (READ AT END)
+000610*                         NOW ZEROES THE PARAMETER RECORD AND IS
+000620*                         ROUTED THROUGH THE SAME VALIDATION AND
+000630*                         AUDIT-ON-FAILURE PATH AS ANY OTHER BAD
+000640*                         PARAMETER CARD, INSTEAD OF LETTING THE
+000650*                         RUN CONTINUE ON WHATEVER THE FD BUFFER
+000660*                         HAPPENED TO CONTAIN.  MOVED THE RULE
+000670*                         COUNT, LABELS, AND CODE DIGITS ONTO THE
+000680*                         PARAMETER RECORD (SEE FZBPARM) SO A RULE
+000690*                         CAN BE RETIRED OR RELABELED BY CHANGING
+000700*                         DATA INSTEAD OF RECOMPILING.  WIRED THE
+000710*                         C01 MNEMONIC DECLARED UNDER SPECIAL-
+000720*                         NAMES INTO THE PAGE-BREAK WRITE.
+000725*        2026-08-08  JHM  DEFAULTED EVERY RULE TABLE ENTRY'S HIT
+000726*                         SWITCH TO NOT-HIT SO A RULE COUNT BELOW
+000727*                         3 NO LONGER LEFT THE UNUSED SLOTS IN AN
+000728*                         INDETERMINATE STATE AND MISROUTED THE
+000729*                         RECONCILIATION COUNTS.  REORDERED
+000730*                         1000-INITIALIZE SO THE RESTART CHECK
+000731*                         RUNS BEFORE THE AUDIT FILE IS OPENED,
+000732*                         AND OPENS IT EXTEND ON A RESTART LIKE
+000733*                         THE REPORT, DATA, AND CHECKPOINT FILES,
+000734*                         INSTEAD OF ALWAYS TRUNCATING IT.  A
+000735*                         COUNTER MATCHING NO RULE NOW GETS A
+000736*                         FIXED "PLAIN NUMBER" LABEL INSTEAD OF
+000737*                         THE RAW COUNTER VALUE.
+000738*****************************************************************
+000740 ENVIRONMENT DIVISION.
+000750 CONFIGURATION SECTION.
+000760 SOURCE-COMPUTER.   IBM-370.
+000770 OBJECT-COMPUTER.   IBM-370.
+000780 SPECIAL-NAMES.
+000790     C01 IS FZB-TOP-OF-PAGE.
+000800 INPUT-OUTPUT SECTION.
+000810 FILE-CONTROL.
+000820     SELECT FZB-PARM-FILE
+000830         ASSIGN TO PARMIN
+000840         ORGANIZATION IS SEQUENTIAL
+000850         FILE STATUS IS FZB-PARM-STATUS.
+000860     SELECT FZB-REPORT-FILE
+000870         ASSIGN TO RPTOUT
+000880         ORGANIZATION IS SEQUENTIAL
+000890         FILE STATUS IS FZB-REPORT-STATUS.
+000900     SELECT FZB-DATA-FILE
+000910         ASSIGN TO DATAOUT
+000920         ORGANIZATION IS SEQUENTIAL
+000930         FILE STATUS IS FZB-DATA-STATUS.
+000940     SELECT OPTIONAL FZB-CHKPT-IN-FILE
+000950         ASSIGN TO CHKPTIN
+000960         ORGANIZATION IS SEQUENTIAL
+000970         FILE STATUS IS FZB-CHKIN-STATUS.
+000980     SELECT FZB-CHKPT-OUT-FILE
+000990         ASSIGN TO CHKPTOUT
+001000         ORGANIZATION IS SEQUENTIAL
+001010         FILE STATUS IS FZB-CHKOUT-STATUS.
+001020     SELECT FZB-AUDIT-FILE
+001030         ASSIGN TO AUDITLOG
+001040         ORGANIZATION IS SEQUENTIAL
+001050         FILE STATUS IS FZB-AUDIT-STATUS.
+001060*
+001070 DATA DIVISION.
+001080 FILE SECTION.
+001090 FD  FZB-PARM-FILE
+001100     RECORDING MODE IS F
+001110     LABEL RECORDS ARE STANDARD.
+001120 COPY FZBPARM.
+001130*
+001140 FD  FZB-REPORT-FILE
+001150     RECORDING MODE IS F
+001160     LABEL RECORDS ARE STANDARD.
+001170 01  FZB-REPORT-LINE                 PIC X(80).
+001180*
+001190 FD  FZB-DATA-FILE
+001200     RECORDING MODE IS F
+001210     LABEL RECORDS ARE STANDARD.
+001220 COPY FZBDOUT.
+001230*
+001240 FD  FZB-CHKPT-IN-FILE
+001250     RECORDING MODE IS F
+001260     LABEL RECORDS ARE STANDARD.
+001270 01  FZB-CHKPT-IN-LINE               PIC X(80).
+001280*
+001290 FD  FZB-CHKPT-OUT-FILE
+001300     RECORDING MODE IS F
+001310     LABEL RECORDS ARE STANDARD.
+001320 01  FZB-CHKPT-OUT-LINE              PIC X(80).
+001330*
+001340 FD  FZB-AUDIT-FILE
+001350     RECORDING MODE IS F
+001360     LABEL RECORDS ARE STANDARD.
+001370 COPY FZBAUD.
+001380*
+001390 WORKING-STORAGE SECTION.
+001400*****************************************************************
+001410*    FILE STATUS SWITCHES
+001420*****************************************************************
+001430 01  FZB-PARM-STATUS             PIC X(02) VALUE SPACES.
+001440     88  FZB-PARM-OK                       VALUE '00'.
+001450     88  FZB-PARM-EOF                      VALUE '10'.
+001460 01  FZB-REPORT-STATUS           PIC X(02) VALUE SPACES.
+001470     88  FZB-REPORT-OK                     VALUE '00'.
+001480 01  FZB-DATA-STATUS             PIC X(02) VALUE SPACES.
+001490     88  FZB-DATA-OK                       VALUE '00'.
+001500 01  FZB-CHKIN-STATUS            PIC X(02) VALUE SPACES.
+001510     88  FZB-CHKIN-OK                      VALUE '00'.
+001520     88  FZB-CHKIN-EOF                     VALUE '10'.
+001530 01  FZB-CHKOUT-STATUS           PIC X(02) VALUE SPACES.
+001540     88  FZB-CHKOUT-OK                     VALUE '00'.
+001550 01  FZB-AUDIT-STATUS            PIC X(02) VALUE SPACES.
+001560     88  FZB-AUDIT-OK                      VALUE '00'.
+001570*****************************************************************
+001580*    REPORT PAGINATION CONTROLS
+001590*****************************************************************
+001600 01  FZB-LINES-PER-PAGE          PIC 99 VALUE 55.
+001610 01  FZB-LINE-COUNT              PIC 99 VALUE 99.
+001620 01  FZB-PAGE-COUNT              PIC 9(04) VALUE 0.
+001630 01  FZB-RUN-DATE                PIC 9(06) VALUE 0.
+001640 01  FZB-RUN-DATE-X REDEFINES FZB-RUN-DATE.
+001650     05  FZB-RUN-DATE-YY         PIC 99.
+001660     05  FZB-RUN-DATE-MM         PIC 99.
+001670     05  FZB-RUN-DATE-DD         PIC 99.
+001680 01  FZB-RUN-TIME                PIC 9(08) VALUE 0.
+001690*****************************************************************
+001700*    CHECKPOINT/RESTART CONTROLS
+001710*****************************************************************
+001720 01  FZB-START-COUNTER           PIC 9(06) VALUE 0.
+001730 01  FZB-CHKPT-INTERVAL          PIC 9(06) VALUE 100.
+001740 01  FZB-CHKPT-REMAINDER         PIC 9(06) VALUE 0.
+001750 01  FZB-RESTART-SW              PIC X(01) VALUE 'N'.
+001760     88  FZB-IS-RESTART                    VALUE 'Y'.
+001770     88  FZB-NOT-RESTART                   VALUE 'N'.
+001780 COPY FZBCHK.
+001790*****************************************************************
+001800*    REPORT LINE LAYOUTS
+001810*****************************************************************
+001820 01  FZB-RPT-HEADING-1.
+001830     05  FILLER                  PIC X(01) VALUE SPACE.
+001840     05  FILLER                  PIC X(31) VALUE
+001850             'FIZZBUZZ CLASSIFICATION REPORT'.
+001860     05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+001870     05  FZB-H1-MM               PIC 99.
+001880     05  FILLER                  PIC X(01) VALUE '/'.
+001890     05  FZB-H1-DD               PIC 99.
+001900     05  FILLER                  PIC X(01) VALUE '/'.
+001910     05  FZB-H1-YY               PIC 99.
+001920     05  FILLER                  PIC X(06) VALUE SPACES.
+001930     05  FILLER                  PIC X(05) VALUE 'PAGE '.
+001940     05  FZB-H1-PAGE             PIC ZZZ9.
+001950     05  FILLER                  PIC X(15) VALUE SPACES.
+001960 01  FZB-RPT-HEADING-2.
+001970     05  FILLER                  PIC X(01) VALUE SPACE.
+001980     05  FILLER                  PIC X(10) VALUE 'COUNTER'.
+001990     05  FILLER                  PIC X(05) VALUE SPACES.
+002000     05  FILLER                  PIC X(20) VALUE 'CLASSIFICATION'.
+002010     05  FILLER                  PIC X(44) VALUE SPACES.
+002020 01  FZB-RPT-DETAIL.
+002030     05  FILLER                  PIC X(01) VALUE SPACE.
+002040     05  FZB-DET-COUNTER         PIC ZZZZZ9.
+002050     05  FILLER                  PIC X(05) VALUE SPACES.
+002060     05  FZB-DET-CLASS           PIC X(20).
+002070     05  FILLER                  PIC X(44) VALUE SPACES.
+002080 01  FZB-RPT-TRAILER-HEAD.
+002090     05  FILLER                  PIC X(01) VALUE SPACE.
+002100     05  FILLER                  PIC X(20) VALUE 'RUN SUMMARY'.
+002110     05  FILLER                  PIC X(59) VALUE SPACES.
+002120 01  FZB-RPT-TRAILER-LINE.
+002130     05  FILLER                  PIC X(01) VALUE SPACE.
+002140     05  FZB-TRL-LABEL           PIC X(20).
+002150     05  FZB-TRL-COUNT           PIC ZZZ,ZZ9.
+002160     05  FILLER                  PIC X(52) VALUE SPACES.
+002170*****************************************************************
+002180*    RUN CONTROL VALUES - LOADED FROM THE PARAMETER RECORD
+002190*****************************************************************
+002200 01  FZB-LOW-VALUE               PIC 9(06) VALUE 0.
+002210 01  FZB-HIGH-VALUE              PIC 9(06) VALUE 0.
+002220 01  FZB-PARM-VALID-SW           PIC X(01) VALUE 'Y'.
+002230     88  FZB-PARM-VALID                    VALUE 'Y'.
+002240     88  FZB-PARM-INVALID                  VALUE 'N'.
+002250*****************************************************************
+002260*    CLASSIFICATION WORK FIELDS
+002270*****************************************************************
+002280 01  COUNTER                     PIC 9(06) VALUE 0.
+002290 01  DISCARD                     PIC 9(06) VALUE 0.
+002300 01  FZB-REMAINDER               PIC 9(03) VALUE 0.
+002310*****************************************************************
+002320*    CLASSIFICATION RULE TABLE - ONE ENTRY PER DIVISOR/LABEL
+002330*    PAIR, LOADED FROM THE PARAMETER RECORD.  RULES ARE ADDED OR
+002340*    RETIRED BY CHANGING THE PARAMETER RECORD, NOT BY CHANGING
+002350*    THE CLASSIFICATION LOGIC OR THIS TABLE'S LAYOUT.
+002360*****************************************************************
+002370 01  FZB-RULE-COUNT              PIC 9 VALUE 0.
+002380 01  FZB-RULE-TABLE.
+002390     05  FZB-RULE-ENTRY OCCURS 3 TIMES
+002400             INDEXED BY FZB-RULE-IDX.
+002410         10  FZB-RULE-DIVISOR    PIC 9(03) VALUE 0.
+002420         10  FZB-RULE-LABEL      PIC X(08) VALUE SPACES.
+002430         10  FZB-RULE-DIGIT      PIC X(01) VALUE SPACE.
+002440         10  FZB-RULE-HIT-SW     PIC X(01) VALUE 'N'.
+002450             88  FZB-RULE-HIT              VALUE 'Y'.
+002460             88  FZB-RULE-NOT-HIT           VALUE 'N'.
+002470 01  FZB-RULE-HIT-COUNT          PIC 9 VALUE 0.
+002480*****************************************************************
+002490*    BUILT-UP CLASSIFICATION RESULT FOR THE CURRENT COUNTER
+002500*****************************************************************
+002510 01  FZB-CLASS-LABEL             PIC X(20) VALUE SPACES.
+002520 01  FZB-CLASS-CODE              PIC X(03) VALUE SPACES.
+002530 01  FZB-CLASS-LABEL-PTR         PIC 9(02) VALUE 1.
+002540 01  FZB-CLASS-CODE-PTR          PIC 9(02) VALUE 1.
+002550*****************************************************************
+002560*    RECONCILIATION COUNTERS - ACCUMULATED ACROSS THE RUN AND
+002570*    PRINTED AS A TRAILER AT STOP RUN.  FZB-CNT-OTHER CATCHES
+002580*    ANY COMBINATION INVOLVING THE THIRD (BAZZ) RULE SO THE
+002590*    FOUR CLASSIC CATEGORIES BELOW PLUS OTHER RECONCILE EXACTLY
+002600*    AGAINST THE TOTAL NUMBER OF COUNTERS PROCESSED.
+002610*****************************************************************
+002620 01  FZB-CNT-FIZZ-ONLY           PIC 9(06) VALUE 0.
+002630 01  FZB-CNT-BUZZ-ONLY           PIC 9(06) VALUE 0.
+002640 01  FZB-CNT-FIZZBUZZ            PIC 9(06) VALUE 0.
+002650 01  FZB-CNT-OTHER               PIC 9(06) VALUE 0.
+002660 01  FZB-CNT-PLAIN               PIC 9(06) VALUE 0.
+002670 01  FZB-CNT-TOTAL               PIC 9(06) VALUE 0.
+002680*
+002690 PROCEDURE DIVISION.
+002700*****************************************************************
+002710*    0000-MAINLINE
+002720*        CONTROLS THE OVERALL FLOW OF THE FIZZBUZZ RUN.
+002730*****************************************************************
+002740 0000-MAINLINE.
+002750     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002760     IF FZB-PARM-INVALID
+002770         GO TO 0000-MAINLINE-EXIT
+002780     END-IF.
+002790     PERFORM 3000-PROCESS-RANGE THRU 3000-EXIT.
+002800     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+002810     GO TO 0000-MAINLINE-EXIT.
+002820 0000-MAINLINE-EXIT.
+002830     STOP RUN.
+002840*****************************************************************
+002850*    1000-INITIALIZE
+002860*        OPENS THE PARAMETER FILE, READS THE SINGLE CONTROL
+002870*        RECORD FOR THE RUN, VALIDATES IT, AND LOADS THE RANGE
+002880*        AND RULE TABLE VALUES USED BY THE CLASSIFICATION LOOP.
+002885*        THE RESTART CHECK RUNS BEFORE THE AUDIT FILE IS OPENED
+002886*        SO THE AUDIT FILE, LIKE THE REPORT, DATA, AND CHECKPOINT
+002887*        FILES, IS OPENED EXTEND ON A RESTART RATHER THAN BEING
+002888*        TRUNCATED BY EVERY EXECUTION AGAINST THE SAME DATASET.
+002890*****************************************************************
+002900 1000-INITIALIZE.
+002910     OPEN INPUT FZB-PARM-FILE.
+002920     READ FZB-PARM-FILE
+002930         AT END
+002940             DISPLAY 'FIZZBUZZ - NO PARAMETER RECORD PRESENT'
+002950             MOVE ZEROS TO FZB-PARM-RECORD
+002960     END-READ.
+002970     MOVE FZB-PARM-LOW-VALUE  TO FZB-LOW-VALUE.
+002980     MOVE FZB-PARM-HIGH-VALUE TO FZB-HIGH-VALUE.
+002990     MOVE FZB-PARM-RULE-COUNT TO FZB-RULE-COUNT.
+003000     CLOSE FZB-PARM-FILE.
+003010     ACCEPT FZB-RUN-DATE FROM DATE.
+003020     ACCEPT FZB-RUN-TIME FROM TIME.
+003025     PERFORM 1120-CHECK-RESTART THRU 1120-EXIT.
+003030     IF FZB-IS-RESTART
+003032         OPEN EXTEND FZB-AUDIT-FILE
+003034     ELSE
+003036         OPEN OUTPUT FZB-AUDIT-FILE
+003038     END-IF.
+003040     PERFORM 1900-VALIDATE-PARMS THRU 1900-EXIT.
+003050     IF FZB-PARM-INVALID
+003060         PERFORM 8600-WRITE-AUDIT-RECORD THRU 8600-EXIT
+003070         CLOSE FZB-AUDIT-FILE
+003080         GO TO 1000-EXIT
+003090     END-IF.
+003100     PERFORM 1100-LOAD-RULE-TABLE THRU 1100-EXIT
+003110         VARYING FZB-RULE-IDX FROM 1 BY 1
+003120         UNTIL FZB-RULE-IDX > FZB-RULE-COUNT.
+003140     IF FZB-IS-RESTART
+003150         OPEN EXTEND FZB-REPORT-FILE
+003160         OPEN EXTEND FZB-DATA-FILE
+003170         OPEN EXTEND FZB-CHKPT-OUT-FILE
+003180     ELSE
+003190         OPEN OUTPUT FZB-REPORT-FILE
+003200         OPEN OUTPUT FZB-DATA-FILE
+003210         OPEN OUTPUT FZB-CHKPT-OUT-FILE
+003220     END-IF.
+003230     PERFORM 3950-WRITE-HEADINGS THRU 3950-EXIT.
+003240 1000-EXIT.
+003250     EXIT.
+003260*****************************************************************
+003270*    1100-LOAD-RULE-TABLE
+003280*        COPIES ONE RULE ENTRY (DIVISOR, LABEL, AND CODE DIGIT)
+003290*        FROM THE VALIDATED PARAMETER RECORD INTO THE WORKING
+003300*        RULE TABLE AND RESETS ITS HIT SWITCH FOR THE RUN.
+003310*****************************************************************
+003320 1100-LOAD-RULE-TABLE.
+003330     MOVE FZB-PARM-DIVISOR(FZB-RULE-IDX)
+003340         TO FZB-RULE-DIVISOR(FZB-RULE-IDX).
+003350     MOVE FZB-PARM-LABEL(FZB-RULE-IDX)
+003360         TO FZB-RULE-LABEL(FZB-RULE-IDX).
+003370     MOVE FZB-PARM-DIGIT(FZB-RULE-IDX)
+003380         TO FZB-RULE-DIGIT(FZB-RULE-IDX).
+003390     SET FZB-RULE-NOT-HIT(FZB-RULE-IDX) TO TRUE.
+003400 1100-EXIT.
+003410     EXIT.
+003420*****************************************************************
+003430*    1120-CHECK-RESTART
+003440*        LOOKS FOR A CHECKPOINT FILE FROM A PRIOR, INCOMPLETE
+003450*        RUN.  WHEN ONE IS FOUND THE RUN RESUMES ONE PAST THE
+003460*        LAST CHECKPOINTED COUNTER, WITH THE RECONCILIATION
+003470*        COUNTERS RESTORED FROM THE CHECKPOINT, RATHER THAN AT
+003480*        THE PARAMETER LOW VALUE WITH EVERYTHING AT ZERO.
+003490*****************************************************************
+003500 1120-CHECK-RESTART.
+003510     MOVE FZB-LOW-VALUE TO FZB-START-COUNTER.
+003520     MOVE 0 TO FZB-CHK-LAST-COUNTER.
+003530     SET FZB-NOT-RESTART TO TRUE.
+003540     OPEN INPUT FZB-CHKPT-IN-FILE.
+003550     PERFORM 1130-READ-CHECKPOINT THRU 1130-EXIT
+003560         UNTIL FZB-CHKIN-EOF.
+003570     CLOSE FZB-CHKPT-IN-FILE.
+003580     IF FZB-CHK-LAST-COUNTER NOT = 0
+003590         COMPUTE FZB-START-COUNTER = FZB-CHK-LAST-COUNTER + 1
+003600         MOVE FZB-CHK-FIZZ-ONLY-CNT TO FZB-CNT-FIZZ-ONLY
+003610         MOVE FZB-CHK-BUZZ-ONLY-CNT TO FZB-CNT-BUZZ-ONLY
+003620         MOVE FZB-CHK-FIZZBUZZ-CNT  TO FZB-CNT-FIZZBUZZ
+003630         MOVE FZB-CHK-OTHER-CNT     TO FZB-CNT-OTHER
+003640         MOVE FZB-CHK-PLAIN-CNT     TO FZB-CNT-PLAIN
+003650         COMPUTE FZB-CNT-TOTAL = FZB-CNT-FIZZ-ONLY
+003660             + FZB-CNT-BUZZ-ONLY + FZB-CNT-FIZZBUZZ
+003670             + FZB-CNT-OTHER + FZB-CNT-PLAIN
+003680         SET FZB-IS-RESTART TO TRUE
+003690         DISPLAY 'FIZZBUZZ - RESUMING AT COUNTER '
+003700             FZB-START-COUNTER
+003710     END-IF.
+003720 1120-EXIT.
+003730     EXIT.
+003740*****************************************************************
+003750*    1130-READ-CHECKPOINT
+003760*        READS ONE CHECKPOINT RECORD.  THE LAST RECORD READ ON
+003770*        THE FILE HOLDS THE MOST RECENT CHECKPOINTED COUNTER.
+003780*****************************************************************
+003790 1130-READ-CHECKPOINT.
+003800     READ FZB-CHKPT-IN-FILE INTO FZB-CHKPT-RECORD
+003810         AT END SET FZB-CHKIN-EOF TO TRUE
+003820     END-READ.
+003830 1130-EXIT.
+003840     EXIT.
+003850*****************************************************************
+003860*    1900-VALIDATE-PARMS
+003870*        CHECKS THE PARAMETER VALUES LOADED FROM FZB-PARM-FILE
+003880*        FOR OBVIOUS ERRORS BEFORE THE CLASSIFICATION LOOP IS
+003890*        ALLOWED TO START: A MISSING PARAMETER RECORD, A LOW
+003900*        VALUE GREATER THAN THE HIGH VALUE, A RULE COUNT OUTSIDE
+003910*        THE 1-3 RANGE FZB-RULE-TABLE SUPPORTS, OR A ZERO RULE
+003920*        DIVISOR (WHICH WOULD CAUSE A DIVIDE BY ZERO IN
+003930*        3110-TEST-RULE).  ANY FAILURE HERE IS REPORTED TO THE
+003940*        CONSOLE AND FAILS THE RUN WITH A NON-ZERO RETURN CODE
+003950*        RATHER THAN LETTING THE PROGRAM ABEND OR PRODUCE
+003960*        GARBAGE OUTPUT.
+003970*****************************************************************
+003980 1900-VALIDATE-PARMS.
+003990     SET FZB-PARM-VALID TO TRUE.
+004000     IF FZB-PARM-EOF
+004010         DISPLAY 'FIZZBUZZ - INVALID PARAMETERS - NO PARAMETER '
+004020             'RECORD PRESENT'
+004030         SET FZB-PARM-INVALID TO TRUE
+004040     END-IF.
+004050     IF FZB-LOW-VALUE > FZB-HIGH-VALUE
+004060         DISPLAY 'FIZZBUZZ - INVALID PARAMETERS - LOW VALUE '
+004070             FZB-LOW-VALUE ' EXCEEDS HIGH VALUE ' FZB-HIGH-VALUE
+004080         SET FZB-PARM-INVALID TO TRUE
+004090     END-IF.
+004100     IF FZB-RULE-COUNT < 1 OR FZB-RULE-COUNT > 3
+004110         DISPLAY 'FIZZBUZZ - INVALID PARAMETERS - RULE COUNT '
+004120             FZB-RULE-COUNT ' MUST BE 1 THRU 3'
+004130         SET FZB-PARM-INVALID TO TRUE
+004140     ELSE
+004150         PERFORM 1950-VALIDATE-RULE-DIVISOR THRU 1950-EXIT
+004160             VARYING FZB-RULE-IDX FROM 1 BY 1
+004170             UNTIL FZB-RULE-IDX > FZB-RULE-COUNT
+004180     END-IF.
+004190     IF FZB-PARM-INVALID
+004200         DISPLAY 'FIZZBUZZ - PARAMETER VALIDATION FAILED - '
+004210             'RUN TERMINATED'
+004220         MOVE 16 TO RETURN-CODE
+004230     END-IF.
+004240 1900-EXIT.
+004250     EXIT.
+004260*****************************************************************
+004270*    1950-VALIDATE-RULE-DIVISOR
+004280*        CHECKS ONE RULE ENTRY'S DIVISOR, AS SUPPLIED ON THE
+004290*        PARAMETER RECORD, FOR ZERO.
+004300*****************************************************************
+004310 1950-VALIDATE-RULE-DIVISOR.
+004320     IF FZB-PARM-DIVISOR(FZB-RULE-IDX) = 0
+004330         DISPLAY 'FIZZBUZZ - INVALID PARAMETERS - DIVISOR '
+004340             FZB-RULE-IDX ' MAY NOT BE ZERO'
+004350         SET FZB-PARM-INVALID TO TRUE
+004360     END-IF.
+004370 1950-EXIT.
+004380     EXIT.
+004390*****************************************************************
+004400*    3000-PROCESS-RANGE
+004410*        WALKS THE PARAMETER-SUPPLIED RANGE, CLASSIFYING EACH
+004420*        VALUE AGAINST THE PARAMETER-SUPPLIED RULE TABLE.
+004430*****************************************************************
+004440 3000-PROCESS-RANGE.
+004450     PERFORM 3100-CLASSIFY-COUNTER THRU 3100-EXIT
+004460         VARYING COUNTER FROM FZB-START-COUNTER BY 1
+004470         UNTIL COUNTER > FZB-HIGH-VALUE.
+004480 3000-EXIT.
+004490     EXIT.
+004500*****************************************************************
+004510*    3100-CLASSIFY-COUNTER
+004520*        CLASSIFIES A SINGLE COUNTER VALUE AGAINST THE
+004530*        CONFIGURED RULE TABLE AND WRITES THE RESULT.
+004540*    THE COUNTER IS TESTED AGAINST EVERY ENTRY IN THE RULE
+004550*    TABLE.  A RULE IS ADDED OR RETIRED BY CHANGING THE
+004560*    PARAMETER RECORD, NOT BY CHANGING THIS PARAGRAPH.
+004570*****************************************************************
+004580 3100-CLASSIFY-COUNTER.
+004590     MOVE SPACES TO FZB-CLASS-LABEL.
+004600     MOVE SPACES TO FZB-CLASS-CODE.
+004610     MOVE 1 TO FZB-CLASS-LABEL-PTR.
+004620     MOVE 1 TO FZB-CLASS-CODE-PTR.
+004630     MOVE 0 TO FZB-RULE-HIT-COUNT.
+004640     PERFORM 3110-TEST-RULE THRU 3110-EXIT
+004650         VARYING FZB-RULE-IDX FROM 1 BY 1
+004660         UNTIL FZB-RULE-IDX > FZB-RULE-COUNT.
+004670     IF FZB-RULE-HIT-COUNT = 0
+004680         MOVE 'PLAIN NUMBER' TO FZB-CLASS-LABEL
+004690         MOVE '000' TO FZB-CLASS-CODE
+004700     END-IF.
+004710     DISPLAY FZB-CLASS-LABEL.
+004720     MOVE FZB-CLASS-LABEL TO FZB-DET-CLASS.
+004730     MOVE FZB-CLASS-LABEL TO FZB-DATA-CLASS-LABEL.
+004740     MOVE FZB-CLASS-CODE  TO FZB-DATA-CLASS-CODE.
+004750     PERFORM 3900-WRITE-DETAIL-LINE THRU 3900-EXIT.
+004760     PERFORM 3990-WRITE-DATA-RECORD THRU 3990-EXIT.
+004770     PERFORM 3200-UPDATE-COUNTS THRU 3200-EXIT.
+004780     DIVIDE COUNTER BY FZB-CHKPT-INTERVAL GIVING DISCARD
+004790         REMAINDER FZB-CHKPT-REMAINDER.
+004800     IF FZB-CHKPT-REMAINDER = 0
+004810         PERFORM 3980-WRITE-CHECKPOINT THRU 3980-EXIT
+004820     END-IF.
+004830 3100-EXIT.
+004840     EXIT.
+004850*****************************************************************
+004860*    3110-TEST-RULE
+004870*        TESTS THE COUNTER AGAINST ONE RULE TABLE ENTRY AND, ON
+004880*        A MATCH, APPENDS THE RULE'S LABEL AND CODE DIGIT TO THE
+004890*        CLASSIFICATION RESULT FOR THE COUNTER.
+004900*****************************************************************
+004910 3110-TEST-RULE.
+004920     DIVIDE COUNTER BY FZB-RULE-DIVISOR(FZB-RULE-IDX)
+004930         GIVING DISCARD REMAINDER FZB-REMAINDER.
+004940     IF FZB-REMAINDER = 0
+004950         SET FZB-RULE-HIT(FZB-RULE-IDX) TO TRUE
+004960         ADD 1 TO FZB-RULE-HIT-COUNT
+004970         STRING FZB-RULE-LABEL(FZB-RULE-IDX) DELIMITED BY SPACE
+004980             INTO FZB-CLASS-LABEL
+004990             WITH POINTER FZB-CLASS-LABEL-PTR
+005000         END-STRING
+005010         STRING FZB-RULE-DIGIT(FZB-RULE-IDX) DELIMITED BY SIZE
+005020             INTO FZB-CLASS-CODE
+005030             WITH POINTER FZB-CLASS-CODE-PTR
+005040         END-STRING
+005050     ELSE
+005060         SET FZB-RULE-NOT-HIT(FZB-RULE-IDX) TO TRUE
+005070     END-IF.
+005080 3110-EXIT.
+005090     EXIT.
+005100*****************************************************************
+005110*    3200-UPDATE-COUNTS
+005120*        BUCKETS THE CURRENT COUNTER'S RESULT INTO THE RUN
+005130*        RECONCILIATION TOTALS FOR THE TRAILER.
+005140*****************************************************************
+005150 3200-UPDATE-COUNTS.
+005160     IF FZB-RULE-HIT-COUNT = 0
+005170         ADD 1 TO FZB-CNT-PLAIN
+005180     ELSE
+005190         IF FZB-RULE-HIT(1) AND FZB-RULE-HIT(2)
+005200                 AND FZB-RULE-NOT-HIT(3)
+005210             ADD 1 TO FZB-CNT-FIZZBUZZ
+005220         ELSE
+005230             IF FZB-RULE-HIT(1) AND FZB-RULE-NOT-HIT(2)
+005240                     AND FZB-RULE-NOT-HIT(3)
+005250                 ADD 1 TO FZB-CNT-FIZZ-ONLY
+005260             ELSE
+005270                 IF FZB-RULE-NOT-HIT(1) AND FZB-RULE-HIT(2)
+005280                         AND FZB-RULE-NOT-HIT(3)
+005290                     ADD 1 TO FZB-CNT-BUZZ-ONLY
+005300                 ELSE
+005310                     ADD 1 TO FZB-CNT-OTHER
+005320                 END-IF
+005330             END-IF
+005340         END-IF
+005350     END-IF.
+005360     ADD 1 TO FZB-CNT-TOTAL.
+005370 3200-EXIT.
+005380     EXIT.
+005390*****************************************************************
+005400*    3900-WRITE-DETAIL-LINE
+005410*        FORMATS AND WRITES ONE DETAIL LINE TO THE REPORT FILE,
+005420*        BREAKING TO A NEW PAGE AND RE-PRINTING THE HEADINGS
+005430*        WHEN THE CURRENT PAGE IS FULL.
+005440*****************************************************************
+005450 3900-WRITE-DETAIL-LINE.
+005460     IF FZB-LINE-COUNT >= FZB-LINES-PER-PAGE
+005470         PERFORM 3950-WRITE-HEADINGS THRU 3950-EXIT
+005480     END-IF.
+005490     MOVE COUNTER TO FZB-DET-COUNTER.
+005500     WRITE FZB-REPORT-LINE FROM FZB-RPT-DETAIL
+005510         AFTER ADVANCING 1 LINE.
+005520     ADD 1 TO FZB-LINE-COUNT.
+005530 3900-EXIT.
+005540     EXIT.
+005550*****************************************************************
+005560*    3990-WRITE-DATA-RECORD
+005570*        WRITES THE STRUCTURED CLASSIFICATION RECORD FOR THE
+005580*        CURRENT COUNTER VALUE TO THE DOWNSTREAM DATA FILE.
+005590*****************************************************************
+005600 3990-WRITE-DATA-RECORD.
+005610     MOVE COUNTER TO FZB-DATA-COUNTER.
+005620     WRITE FZB-DATA-RECORD.
+005630 3990-EXIT.
+005640     EXIT.
+005650*****************************************************************
+005660*    3980-WRITE-CHECKPOINT
+005670*        WRITES A CHECKPOINT RECORD RECORDING THE MOST RECENTLY
+005680*        COMPLETED COUNTER SO A RESUBMITTED RUN CAN RESTART
+005690*        WITHOUT REPROCESSING THE FULL RANGE.
+005700*****************************************************************
+005710 3980-WRITE-CHECKPOINT.
+005720     MOVE FZB-RUN-DATE      TO FZB-CHK-RUN-DATE.
+005730     MOVE FZB-RUN-TIME      TO FZB-CHK-RUN-TIME.
+005740     MOVE COUNTER           TO FZB-CHK-LAST-COUNTER.
+005750     MOVE FZB-CNT-FIZZ-ONLY TO FZB-CHK-FIZZ-ONLY-CNT.
+005760     MOVE FZB-CNT-BUZZ-ONLY TO FZB-CHK-BUZZ-ONLY-CNT.
+005770     MOVE FZB-CNT-FIZZBUZZ  TO FZB-CHK-FIZZBUZZ-CNT.
+005780     MOVE FZB-CNT-OTHER     TO FZB-CHK-OTHER-CNT.
+005790     MOVE FZB-CNT-PLAIN     TO FZB-CHK-PLAIN-CNT.
+005800     MOVE FZB-CHKPT-RECORD  TO FZB-CHKPT-OUT-LINE.
+005810     WRITE FZB-CHKPT-OUT-LINE.
+005820 3980-EXIT.
+005830     EXIT.
+005840*****************************************************************
+005850*    3950-WRITE-HEADINGS
+005860*        STARTS A NEW REPORT PAGE WITH THE RUN-DATE HEADING AND
+005870*        COLUMN HEADING LINES.
+005880*****************************************************************
+005890 3950-WRITE-HEADINGS.
+005900     ADD 1 TO FZB-PAGE-COUNT.
+005910     MOVE FZB-RUN-DATE-MM TO FZB-H1-MM.
+005920     MOVE FZB-RUN-DATE-DD TO FZB-H1-DD.
+005930     MOVE FZB-RUN-DATE-YY TO FZB-H1-YY.
+005940     MOVE FZB-PAGE-COUNT  TO FZB-H1-PAGE.
+005950     WRITE FZB-REPORT-LINE FROM FZB-RPT-HEADING-1
+005960         AFTER ADVANCING FZB-TOP-OF-PAGE.
+005970     WRITE FZB-REPORT-LINE FROM FZB-RPT-HEADING-2
+005980         AFTER ADVANCING 2 LINES.
+005990     MOVE 3 TO FZB-LINE-COUNT.
+006000 3950-EXIT.
+006010     EXIT.
+006020*****************************************************************
+006030*    8000-FINALIZE
+006040*        CLOSES THE FILES OPENED FOR THE RUN.
+006050*****************************************************************
+006060 8000-FINALIZE.
+006070     PERFORM 8500-WRITE-TRAILER THRU 8500-EXIT.
+006080     PERFORM 8600-WRITE-AUDIT-RECORD THRU 8600-EXIT.
+006090     CLOSE FZB-REPORT-FILE.
+006100     CLOSE FZB-DATA-FILE.
+006110     CLOSE FZB-CHKPT-OUT-FILE.
+006120     CLOSE FZB-AUDIT-FILE.
+006130 8000-EXIT.
+006140     EXIT.
+006150*****************************************************************
+006160*    8500-WRITE-TRAILER
+006170*        WRITES THE RUN SUMMARY TRAILER TO THE REPORT FILE AND
+006180*        DISPLAYS IT TO THE CONSOLE SO THE RUN CAN BE RECONCILED
+006190*        AGAINST THE NUMBER OF COUNTERS PROCESSED.
+006200*****************************************************************
+006210 8500-WRITE-TRAILER.
+006220     WRITE FZB-REPORT-LINE FROM FZB-RPT-TRAILER-HEAD
+006230         AFTER ADVANCING 2 LINES.
+006240     MOVE 'FIZZ ONLY'      TO FZB-TRL-LABEL.
+006250     MOVE FZB-CNT-FIZZ-ONLY TO FZB-TRL-COUNT.
+006260     WRITE FZB-REPORT-LINE FROM FZB-RPT-TRAILER-LINE
+006270         AFTER ADVANCING 2 LINES.
+006280     MOVE 'BUZZ ONLY'      TO FZB-TRL-LABEL.
+006290     MOVE FZB-CNT-BUZZ-ONLY TO FZB-TRL-COUNT.
+006300     WRITE FZB-REPORT-LINE FROM FZB-RPT-TRAILER-LINE
+006310         AFTER ADVANCING 1 LINE.
+006320     MOVE 'FIZZBUZZ'       TO FZB-TRL-LABEL.
+006330     MOVE FZB-CNT-FIZZBUZZ TO FZB-TRL-COUNT.
+006340     WRITE FZB-REPORT-LINE FROM FZB-RPT-TRAILER-LINE
+006350         AFTER ADVANCING 1 LINE.
+006360     MOVE 'OTHER (BAZZ)'   TO FZB-TRL-LABEL.
+006370     MOVE FZB-CNT-OTHER    TO FZB-TRL-COUNT.
+006380     WRITE FZB-REPORT-LINE FROM FZB-RPT-TRAILER-LINE
+006390         AFTER ADVANCING 1 LINE.
+006400     MOVE 'PLAIN NUMBER'   TO FZB-TRL-LABEL.
+006410     MOVE FZB-CNT-PLAIN    TO FZB-TRL-COUNT.
+006420     WRITE FZB-REPORT-LINE FROM FZB-RPT-TRAILER-LINE
+006430         AFTER ADVANCING 1 LINE.
+006440     MOVE 'TOTAL PROCESSED' TO FZB-TRL-LABEL.
+006450     MOVE FZB-CNT-TOTAL    TO FZB-TRL-COUNT.
+006460     WRITE FZB-REPORT-LINE FROM FZB-RPT-TRAILER-LINE
+006470         AFTER ADVANCING 2 LINES.
+006480     DISPLAY 'FIZZBUZZ - RUN SUMMARY'.
+006490     DISPLAY '  FIZZ ONLY......: ' FZB-CNT-FIZZ-ONLY.
+006500     DISPLAY '  BUZZ ONLY......: ' FZB-CNT-BUZZ-ONLY.
+006510     DISPLAY '  FIZZBUZZ.......: ' FZB-CNT-FIZZBUZZ.
+006520     DISPLAY '  OTHER (BAZZ)...: ' FZB-CNT-OTHER.
+006530     DISPLAY '  PLAIN NUMBER...: ' FZB-CNT-PLAIN.
+006540     DISPLAY '  TOTAL PROCESSED: ' FZB-CNT-TOTAL.
+006550 8500-EXIT.
+006560     EXIT.
+006570*****************************************************************
+006580*    8600-WRITE-AUDIT-RECORD
+006590*        WRITES ONE AUDIT RECORD FOR THIS EXECUTION RECORDING
+006600*        THE RUN DATE/TIME, THE PARAMETERS USED, AND THE
+006610*        RESULTING RECONCILIATION COUNTS.
+006620*****************************************************************
+006630 8600-WRITE-AUDIT-RECORD.
+006640     MOVE FZB-RUN-DATE          TO FZB-AUD-RUN-DATE.
+006650     MOVE FZB-RUN-TIME          TO FZB-AUD-RUN-TIME.
+006660     MOVE FZB-LOW-VALUE         TO FZB-AUD-LOW-VALUE.
+006670     MOVE FZB-HIGH-VALUE        TO FZB-AUD-HIGH-VALUE.
+006680     MOVE FZB-RULE-DIVISOR(1)   TO FZB-AUD-DIVISOR-1.
+006690     MOVE FZB-RULE-DIVISOR(2)   TO FZB-AUD-DIVISOR-2.
+006700     MOVE FZB-RULE-DIVISOR(3)   TO FZB-AUD-DIVISOR-3.
+006710     MOVE FZB-CNT-FIZZ-ONLY     TO FZB-AUD-FIZZ-ONLY-CNT.
+006720     MOVE FZB-CNT-BUZZ-ONLY     TO FZB-AUD-BUZZ-ONLY-CNT.
+006730     MOVE FZB-CNT-FIZZBUZZ      TO FZB-AUD-FIZZBUZZ-CNT.
+006740     MOVE FZB-CNT-OTHER         TO FZB-AUD-OTHER-CNT.
+006750     MOVE FZB-CNT-PLAIN         TO FZB-AUD-PLAIN-CNT.
+006760     MOVE FZB-CNT-TOTAL         TO FZB-AUD-TOTAL-CNT.
+006770     WRITE FZB-AUDIT-RECORD.
+006780 8600-EXIT.
+006790     EXIT.
