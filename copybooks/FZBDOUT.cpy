@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*    COPYBOOK.     FZBDOUT
+000030*    DESCRIPTION.  STRUCTURED OUTPUT RECORD FOR THE FIZZBUZZ
+000040*                  CLASSIFICATION RUN.  ONE RECORD IS WRITTEN
+000050*                  FOR EVERY COUNTER VALUE PROCESSED SO OTHER
+000060*                  JOBS CAN CONSUME THE RESULTS PROGRAMMATICALLY
+000070*                  INSTEAD OF SCREEN-SCRAPING THE REPORT OR THE
+000080*                  CONSOLE OUTPUT.
+000090*    MODIFICATION HISTORY.
+000100*        2026-08-08  JHM  ORIGINAL COPYBOOK.
+000110*****************************************************************
+000120 01  FZB-DATA-RECORD.
+000130     05  FZB-DATA-COUNTER            PIC 9(06).
+000140     05  FZB-DATA-CLASS-CODE         PIC X(03).
+000150     05  FZB-DATA-CLASS-LABEL        PIC X(20).
+000160     05  FILLER                      PIC X(51).
