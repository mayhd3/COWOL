@@ -0,0 +1,24 @@
+000010*****************************************************************
+000020*    COPYBOOK.     FZBCHK
+000030*    DESCRIPTION.  CHECKPOINT/RESTART RECORD FOR THE FIZZBUZZ
+000040*                  CLASSIFICATION RUN.  A RECORD IS WRITTEN
+000050*                  PERIODICALLY DURING THE PERFORM VARYING LOOP
+000060*                  SO A RESUBMITTED JOB CAN RESUME FROM THE LAST
+000070*                  CHECKPOINTED COUNTER INSTEAD OF REPROCESSING
+000080*                  THE ENTIRE RANGE.
+000090*    MODIFICATION HISTORY.
+000100*        2026-08-08  JHM  ORIGINAL COPYBOOK.
+000105*        2026-08-08  JHM  ADDED THE RECONCILIATION COUNTS SO A
+000106*                         RESUMED RUN CAN CARRY THEM FORWARD
+000107*                         INSTEAD OF RESTARTING THEM AT ZERO.
+000110*****************************************************************
+000120 01  FZB-CHKPT-RECORD.
+000130     05  FZB-CHK-RUN-DATE            PIC 9(06).
+000140     05  FZB-CHK-RUN-TIME            PIC 9(08).
+000150     05  FZB-CHK-LAST-COUNTER        PIC 9(06).
+000151     05  FZB-CHK-FIZZ-ONLY-CNT       PIC 9(06).
+000152     05  FZB-CHK-BUZZ-ONLY-CNT       PIC 9(06).
+000153     05  FZB-CHK-FIZZBUZZ-CNT        PIC 9(06).
+000154     05  FZB-CHK-OTHER-CNT           PIC 9(06).
+000155     05  FZB-CHK-PLAIN-CNT           PIC 9(06).
+000160     05  FILLER                      PIC X(30).
