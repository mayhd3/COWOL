@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020*    COPYBOOK.     FZBAUD
+000030*    DESCRIPTION.  AUDIT/RUN-LOG RECORD FOR THE FIZZBUZZ
+000040*                  CLASSIFICATION RUN.  ONE RECORD IS WRITTEN
+000050*                  PER EXECUTION SO OPERATIONS CAN ANSWER WHAT
+000060*                  RANGE AND DIVISORS A GIVEN RUN COVERED AND
+000070*                  WHAT ITS RESULTS WERE WITHOUT DIGGING THROUGH
+000080*                  OLD CONSOLE LOGS.
+000090*    MODIFICATION HISTORY.
+000100*        2026-08-08  JHM  ORIGINAL COPYBOOK.
+000105*        2026-08-08  JHM  NARROWED THE TRAILING FILLER SO THE
+000106*                         RECORD TOTALS 80 BYTES, MATCHING THE
+000107*                         AUDITLOG DD'S LRECL AND EVERY OTHER
+000108*                         FIXED-LENGTH RECORD IN THIS JOB.
+000110*****************************************************************
+000120 01  FZB-AUDIT-RECORD.
+000130     05  FZB-AUD-RUN-DATE            PIC 9(06).
+000140     05  FZB-AUD-RUN-TIME            PIC 9(08).
+000150     05  FZB-AUD-LOW-VALUE           PIC 9(06).
+000160     05  FZB-AUD-HIGH-VALUE          PIC 9(06).
+000170     05  FZB-AUD-DIVISOR-1           PIC 9(03).
+000180     05  FZB-AUD-DIVISOR-2           PIC 9(03).
+000190     05  FZB-AUD-DIVISOR-3           PIC 9(03).
+000200     05  FZB-AUD-FIZZ-ONLY-CNT       PIC 9(06).
+000210     05  FZB-AUD-BUZZ-ONLY-CNT       PIC 9(06).
+000220     05  FZB-AUD-FIZZBUZZ-CNT        PIC 9(06).
+000230     05  FZB-AUD-OTHER-CNT           PIC 9(06).
+000240     05  FZB-AUD-PLAIN-CNT           PIC 9(06).
+000250     05  FZB-AUD-TOTAL-CNT           PIC 9(06).
+000260     05  FILLER                      PIC X(09).
