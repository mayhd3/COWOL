@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020*    COPYBOOK.     FZBPARM
+000030*    DESCRIPTION.  PARAMETER / CONTROL RECORD FOR THE FIZZBUZZ
+000040*                  CLASSIFICATION RUN.  ONE RECORD IS READ AT
+000050*                  THE START OF THE RUN AND SUPPLIES THE LOW
+000060*                  AND HIGH VALUES OF THE RANGE TO BE PROCESSED
+000070*                  AND THE RULE TABLE (DIVISOR, LABEL, AND CODE
+000080*                  DIGIT) USED TO CLASSIFY EACH VALUE.
+000090*    MODIFICATION HISTORY.
+000100*        2026-08-08  JHM  ORIGINAL COPYBOOK.
+000110*        2026-08-08  JHM  ADDED THIRD DIVISOR/LABEL SLOT TO
+000120*                         SUPPORT THE TABLE-DRIVEN RULE SET.
+000130*        2026-08-08  JHM  REPLACED THE THREE FIXED DIVISOR SLOTS
+000140*                         WITH A RULE COUNT AND A RULE ENTRY
+000150*                         TABLE (DIVISOR, LABEL, AND CODE DIGIT)
+000160*                         SO A RULE CAN BE RETIRED OR RELABELED BY
+000170*                         CHANGING THIS RECORD, NOT THE PROGRAM.
+000180*                         UP TO 3 RULE ENTRIES ARE SUPPORTED,
+000190*                         MATCHING FZB-RULE-TABLE'S OCCURS 3 IN
+000200*                         WORKING-STORAGE.
+000210*****************************************************************
+000220 01  FZB-PARM-RECORD.
+000230     05  FZB-PARM-LOW-VALUE          PIC 9(06).
+000240     05  FZB-PARM-HIGH-VALUE         PIC 9(06).
+000250     05  FZB-PARM-RULE-COUNT         PIC 9(01).
+000260     05  FZB-PARM-RULE-ENTRY OCCURS 3 TIMES.
+000270         10  FZB-PARM-DIVISOR        PIC 9(03).
+000280         10  FZB-PARM-LABEL          PIC X(08).
+000290         10  FZB-PARM-DIGIT          PIC X(01).
+000300     05  FILLER                      PIC X(31).
