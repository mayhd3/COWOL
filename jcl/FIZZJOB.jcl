@@ -0,0 +1,180 @@
+//FIZZJOB  JOB (ACCTNO),'J H MILLER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*  JOB NAME.     FIZZJOB
+//*  DESCRIPTION.  DRIVES THE FIZZBUZZ CLASSIFICATION RUN AS A
+//*                SCHEDULED BATCH JOB.  THE PARAMETER CARD IS STAGED
+//*                IN STEP010, FIZZBUZZ ITSELF RUNS IN STEP020, THE
+//*                RESULTING REPORT IS ROUTED TO DISTRIBUTION IN
+//*                STEP030, AND THE CHECKPOINT AND AUDIT DATASETS ARE
+//*                ARCHIVED AND PURGED IN STEP040-STEP050 ONCE THE RUN
+//*                HAS COMPLETED SUCCESSFULLY.  RESUBMITTING THIS SAME
+//*                JOB AFTER AN ABEND IN STEP020 RESUMES FROM THE LAST
+//*                CHECKPOINT - SEE STEP020'S CHKPTIN/CHKPTOUT DD'S
+//*                BELOW.
+//*  MODIFICATION HISTORY.
+//*      2026-08-08  JHM  ORIGINAL JOB STREAM.
+//*      2026-08-08  JHM  CHKPTIN AND CHKPTOUT NOW SHARE ONE DATASET
+//*                       (PROD.FIZZBUZZ.CHKPT) SO A RESUBMISSION
+//*                       AFTER AN ABEND ACTUALLY SEES THE CHECKPOINT
+//*                       THE FAILED RUN WROTE, AND THAT DATASET IS
+//*                       KEPT (NOT DELETED) ON ABNORMAL TERMINATION.
+//*                       ADDED STEP005 TO CLEAR OUT ANY LEFTOVER
+//*                       PARMIN FROM A PRIOR SUBMISSION, AND CHANGED
+//*                       RPTOUT/DATAOUT/CHKPT TO DISP=MOD (CREATED ON
+//*                       FIRST USE, OTHERWISE LEFT FOR FIZZBUZZ'S OWN
+//*                       OPEN OUTPUT/OPEN EXTEND CHOICE TO GOVERN) SO
+//*                       THIS JOB CAN BE RESUBMITTED OR RESCHEDULED
+//*                       WITHOUT FAILING ON A DUPLICATE DATASET NAME.
+//*      2026-08-08  JHM  BUMPED RPTOUT'S LRECL TO 81 (80-BYTE REPORT
+//*                       LINE PLUS THE LEADING ANSI CARRIAGE CONTROL
+//*                       BYTE THE WRITE...ADVANCING PHRASES ADD AHEAD
+//*                       OF EACH RECFM=FBA RECORD).  ADDED STEP045 AND
+//*                       EXTENDED STEP050 (RENUMBERED FROM THE PRIOR
+//*                       PURGCHK) SO THE AUDIT LOG IS ARCHIVED AND
+//*                       PURGED ALONGSIDE THE CHECKPOINT DATASET
+//*                       INSTEAD OF GROWING WITHOUT BOUND.
+//*********************************************************************
+//*
+//STEP005  EXEC PGM=IDCAMS
+//*********************************************************************
+//*  STEP005 - CLEANPRM
+//*      DELETES ANY PARAMETER-CARD DATASET LEFT OVER FROM A PRIOR
+//*      SUBMISSION OF THIS JOB SO STEP010 CAN ALLOCATE A FRESH ONE
+//*      EVERY TIME THIS JOB RUNS.  MAXCC IS RESET TO 0 AFTER THE
+//*      DELETE SO THE FIRST-EVER RUN, WHEN THE DATASET DOES NOT YET
+//*      EXIST, DOES NOT FAIL THE JOB.
+//*********************************************************************
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.FIZZBUZZ.PARMIN
+  SET MAXCC = 0
+//*
+//STEP010  EXEC PGM=IEBGENER,COND=(0,NE,STEP005)
+//*********************************************************************
+//*  STEP010 - VALPARM
+//*      STAGES THE OPERATOR-SUPPLIED PARAMETER CARD (RANGE AND RULE
+//*      TABLE) FROM THE INPUT PARM LIBRARY MEMBER INTO THE FIXED
+//*      PARMIN DATASET READ BY FIZZBUZZ.  FIZZBUZZ ITSELF VALIDATES
+//*      THE CONTENTS (SEE 1900-VALIDATE-PARMS) BEFORE THE
+//*      CLASSIFICATION LOOP IS ALLOWED TO START.
+//*********************************************************************
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DISP=SHR,DSN=PROD.FIZZBUZZ.PARMCARD
+//SYSUT2   DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.FIZZBUZZ.PARMIN,
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*
+//STEP020  EXEC PGM=FIZZBUZZ,COND=(0,NE,STEP010)
+//*********************************************************************
+//*  STEP020 - FIZZBUZ
+//*      RUNS THE FIZZBUZZ CLASSIFICATION PROGRAM AGAINST THE STAGED
+//*      PARAMETER CARD.  CHKPTIN AND CHKPTOUT BOTH POINT AT THE SAME
+//*      PROD.FIZZBUZZ.CHKPT DATASET - CHKPTIN IS OPENED, READ, AND
+//*      CLOSED BEFORE CHKPTOUT IS OPENED (SEE 1120-CHECK-RESTART AND
+//*      1000-INITIALIZE), SO THE TWO DD'S ARE NEVER ACTUALLY OPEN AT
+//*      ONCE.  DISP=MOD ON BOTH MEANS THE DATASET IS CREATED
+//*      AUTOMATICALLY ON THE FIRST-EVER RUN (NO SEPARATE ALLOCATION
+//*      STEP NEEDED) AND IS NEITHER DELETED NOR EMPTIED IF FIZZBUZZ
+//*      ABENDS, SO A RESUBMISSION OF THIS JOB SEES EVERY CHECKPOINT
+//*      THE FAILED RUN WROTE AND RESUMES PAST THE LAST ONE.  RPTOUT
+//*      AND DATAOUT ARE ALSO DISP=MOD FOR THE SAME REASON - WHETHER
+//*      THIS EXECUTION STARTS THEM FRESH OR EXTENDS THEM IS DECIDED
+//*      BY FIZZBUZZ ITSELF (OPEN OUTPUT VERSUS OPEN EXTEND) BASED ON
+//*      WHETHER 1120-CHECK-RESTART FOUND A CHECKPOINT TO RESUME FROM.
+//*      RPTOUT'S LRECL IS 81, ONE BYTE WIDER THAN THE 80-BYTE
+//*      FZB-REPORT-LINE, TO LEAVE ROOM FOR THE ANSI CARRIAGE CONTROL
+//*      BYTE THE RUNTIME INSERTS AHEAD OF EACH RECORD FOR THE
+//*      WRITE...AFTER ADVANCING PHRASES AGAINST THIS RECFM=FBA FILE.
+//*********************************************************************
+//PARMIN   DD  DISP=SHR,DSN=PROD.FIZZBUZZ.PARMIN
+//RPTOUT   DD  DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.FIZZBUZZ.RPTOUT,
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FBA,LRECL=81,BLKSIZE=8100)
+//DATAOUT  DD  DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.FIZZBUZZ.DATAOUT,
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CHKPTIN  DD  DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.FIZZBUZZ.CHKPT,
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CHKPTOUT DD  DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.FIZZBUZZ.CHKPT,
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AUDITLOG DD  DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.FIZZBUZZ.AUDITLOG,
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE,STEP020)
+//*********************************************************************
+//*  STEP030 - DISTRPT
+//*      ROUTES THE PAGINATED CLASSIFICATION REPORT PRODUCED BY
+//*      STEP020 THROUGH NORMAL REPORT DISTRIBUTION.  SKIPPED IF
+//*      STEP020 FAILED, SINCE THERE IS NOTHING WORTH DISTRIBUTING.
+//*********************************************************************
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DISP=SHR,DSN=PROD.FIZZBUZZ.RPTOUT
+//SYSUT2   DD  SYSOUT=(*,DISTLIB)
+//*
+//STEP040  EXEC PGM=IEBGENER,COND=(0,NE,STEP020)
+//*********************************************************************
+//*  STEP040 - ARCHCHK
+//*      ARCHIVES THIS RUN'S CHECKPOINT DATASET TO THE CHECKPOINT
+//*      HISTORY LIBRARY ONCE FIZZBUZZ HAS COMPLETED THE FULL RANGE
+//*      SUCCESSFULLY, SINCE A COMPLETED RUN NO LONGER NEEDS A
+//*      CHECKPOINT TO RESTART FROM.  SKIPPED IF STEP020 FAILED SO
+//*      AN IN-PROGRESS CHECKPOINT IS NEVER ARCHIVED OUT FROM UNDER A
+//*      RUN THAT STILL NEEDS TO BE RESUMED.
+//*********************************************************************
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DISP=SHR,DSN=PROD.FIZZBUZZ.CHKPT
+//SYSUT2   DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.FIZZBUZZ.CHKPT.HIST(+1),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*
+//STEP045  EXEC PGM=IEBGENER,COND=(0,NE,STEP020)
+//*********************************************************************
+//*  STEP045 - ARCHAUD
+//*      ARCHIVES THIS RUN'S PORTION OF THE AUDIT LOG TO THE AUDIT
+//*      HISTORY LIBRARY BEFORE THE WORKING AUDITLOG DATASET IS PURGED
+//*      IN STEP050, SO THE RUN-BY-RUN AUDIT TRAIL IS PRESERVED ACROSS
+//*      GENERATIONS INSTEAD OF LIVING ONLY IN A SINGLE DATASET THAT
+//*      GROWS WITHOUT BOUND.  SKIPPED IF STEP020
+//*      FAILED SO A VALIDATION-FAILURE AUDIT RECORD IS ARCHIVED ON THE
+//*      NEXT SUCCESSFUL RUN RATHER THAN LOST.
+//*********************************************************************
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DISP=SHR,DSN=PROD.FIZZBUZZ.AUDITLOG
+//SYSUT2   DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.FIZZBUZZ.AUDIT.HIST(+1),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*
+//STEP050  EXEC PGM=IDCAMS,COND=(0,NE,STEP020)
+//*********************************************************************
+//*  STEP050 - PURGCHK
+//*      PURGES THE WORKING CHECKPOINT AND AUDIT LOG DATASETS NOW THAT
+//*      THIS RUN'S CHECKPOINT AND AUDIT RECORDS HAVE BEEN ARCHIVED AND
+//*      THE RUN THEY COVER IS COMPLETE, SO THE NEXT SUBMISSION OF THIS
+//*      JOB (AGAINST A NEW RANGE) STARTS FROM A CLEAN CHECKPOINT STATE
+//*      INSTEAD OF MISTAKING ITSELF FOR A RESTART OF THE RUN THAT JUST
+//*      FINISHED, AND THE AUDIT LOG DOES NOT GROW WITHOUT BOUND.
+//*********************************************************************
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.FIZZBUZZ.CHKPT
+  SET MAXCC = 0
+  DELETE PROD.FIZZBUZZ.AUDITLOG
+  SET MAXCC = 0
+//
